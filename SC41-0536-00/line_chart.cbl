@@ -1,50 +1,189 @@
        IDENTIFICATION DIVISION.
 
        PROGRAM-ID. CHART.
+      *****************************************************************
+      *    CHART IS A CALLABLE SUBROUTINE THAT PLOTS/BARS/PIES AN X/Y
+      *    SERIES THROUGH GDDM. CALLERS SUPPLY THE SERIES AND CHART
+      *    OPTIONS VIA LINKAGE; SEE CHARTDRV FOR THE FILE-DRIVEN ENTRY
+      *    POINT OPERATORS AND THE NIGHTLY BATCH RUN USE.
+      *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-S38.
        OBJECT-COMPUTER. IBM-S38.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO CHARTLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CHAUDIT.
        WORKING-STORAGE SECTION.
-       77  LINENUM           PIC S9(5) COMP-4.
-       77  POINTS            PIC S9(5) COMP-4.
+       77  WS-AUDIT-STATUS   PIC X(2).
+       77  WS-TIMESTAMP      PIC X(14).
        77  ATTYPE            PIC S9(5) COMP-4.
        77  ATMOD             PIC S9(5) COMP-4.
        77  KOUNT             PIC S9(5) COMP-4.
+       77  WS-SUBSCRIPT      PIC S9(5) COMP-4.
+       77  WS-VALIDATION-RC  PIC S9(5) COMP-4 VALUE ZERO.
+       77  WS-ATTENTION-RC   PIC S9(5) COMP-4 VALUE ZERO.
+       77  WS-VALID-DATA     PIC X        VALUE "Y".
+           88  WS-DATA-OK                 VALUE "Y".
+           88  WS-DATA-BAD                VALUE "N".
        77  FSINIT            PIC X(8)     VALUE "FSINIT".
        77  CHPLOT            PIC X(8)     VALUE "CHPLOT".
+       77  CHBAR             PIC X(8)     VALUE "CHBAR".
+       77  CHPIE             PIC X(8)     VALUE "CHPIE".
+       77  CHTITL            PIC X(8)     VALUE "CHTITL".
+       77  CHXLBL            PIC X(8)     VALUE "CHXLBL".
+       77  CHYLBL            PIC X(8)     VALUE "CHYLBL".
+       77  HDCOPY            PIC X(8)     VALUE "HDCOPY".
        77  FSTERM            PIC X(8)     VALUE "FSTERM".
        77  ASREAD            PIC X(8)     VALUE "ASREAD".
-       01  X-ARRAY.
-           03  AX  OCCURS 5 TIMES PIC S9(5)V9 COMP-3.
-       01  Y-ARRAY.
-           03  AY  OCCURS 1 TIMES PIC S9(5)V9 COMP-3.
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-X-ARRAY.
+           03  AX  OCCURS 31 TIMES PIC S9(5)V9 COMP-3.
+       01  LK-Y-ARRAY.
+           03  AY  OCCURS 31 TIMES PIC S9(5)V9 COMP-3.
+       01  LK-POINTS             PIC S9(5) COMP-4.
+       01  LK-LINENUM            PIC S9(5) COMP-4.
+       01  LK-CHART-MODE         PIC X(4).
+           88  LK-MODE-LINE                VALUE "LINE".
+           88  LK-MODE-BAR                 VALUE "BAR ".
+           88  LK-MODE-PIE                 VALUE "PIE ".
+       01  LK-CHART-TITLE        PIC X(40).
+       01  LK-X-AXIS-TITLE       PIC X(20).
+       01  LK-Y-AXIS-TITLE       PIC X(20).
+       01  LK-HARDCOPY-FLAG      PIC X.
+           88  LK-HARDCOPY-YES            VALUE "Y".
+           88  LK-HARDCOPY-NO              VALUE "N".
+       01  LK-DATA-SOURCE        PIC X(17).
+       01  LK-BATCH-FLAG         PIC X.
+      *    WHEN SET, CHART IS RUNNING UNATTENDED (E.G. FROM CHARTBAT
+      *    VIA CHARTDRV) WITH NO OPERATOR AT THE DEVICE: ASREAD WOULD
+      *    BLOCK FOREVER WAITING FOR A KEYSTROKE THAT WILL NEVER COME,
+      *    SO IT IS SKIPPED, AND THE CHART IS ALWAYS ROUTED TO THE
+      *    PRINTER (HDCOPY) SINCE THERE IS NO ONE WATCHING A SCREEN.
+           88  LK-BATCH-YES               VALUE "Y".
+           88  LK-BATCH-NO                 VALUE "N".
+       PROCEDURE DIVISION USING LK-X-ARRAY, LK-Y-ARRAY, LK-POINTS,
+               LK-LINENUM, LK-CHART-MODE, LK-CHART-TITLE, LK-X-AXIS-TITLE,
+               LK-Y-AXIS-TITLE, LK-HARDCOPY-FLAG, LK-DATA-SOURCE,
+               LK-BATCH-FLAG.
        MAIN-ROUTINE.
-           PERFORM TEST-PARAGRAPH.
-       TEST-PARAGRAPH.
-           MOVE 1 TO AX (1).
-           MOVE 2 TO AX (2).
-           MOVE 3 TO AX (3).
-           MOVE 4 TO AX (4).
-           MOVE 5 TO AX (5).
-           MOVE 5 TO AY (1).
-           MOVE 3 TO AY (2).
-           MOVE 5 TO AY (3).
-           MOVE 5 TO AY (4).
-           MOVE 11 TO AY (5).
-           MOVE 8 TO AY (6).
-           MOVE 13 TO AY (7).
-           MOVE 6 TO AY (8).
-           MOVE 1 TO AY (9).
-           MOVE 7 TO AY (1).
+      *    RETURN-CODE IS A RUN-UNIT-WIDE SPECIAL REGISTER, NOT LOCAL TO
+      *    ONE CALL: A BATCH DRIVER (CHARTDRV) MAY CALL CHART REPEATEDLY
+      *    IN THE SAME RUN UNIT, SO IT MUST BE RESET HERE OR A FAILURE
+      *    ON ONE CALL WOULD STICK AND BE MISREPORTED ON EVERY LATER ONE.
+      *    WS-VALIDATION-RC/WS-ATTENTION-RC ARE ONLY EVER MOVED TO ON A
+      *    FAILURE (SEE VALIDATE-CHART-DATA/CHECK-ATTENTION), SO THEY
+      *    NEED THE SAME RESET OR A STALE NONZERO VALUE FROM AN EARLIER
+      *    CALL WOULD BE WRITTEN TO THIS CALL'S AUDIT RECORD.
+           MOVE ZERO TO RETURN-CODE.
+           MOVE ZERO TO WS-VALIDATION-RC.
+           MOVE ZERO TO WS-ATTENTION-RC.
+           PERFORM PLOT-CHART.
+           PERFORM WRITE-AUDIT-RECORD.
+           GOBACK.
+
+       PLOT-CHART.
            CALL "GDDM" USING FSINIT.
-           MOVE 2 TO LINENUM.
-           MOVE 5 TO POINTS.
-           CALL "GDDM" USING CHPLOT, LINENUM, POINTS, AX, AY
-           CALL "GDDM" USING ASREAD, ATTYPE, ATMOD, KOUNT.
+           PERFORM ANNOTATE-CHART.
+           PERFORM VALIDATE-CHART-DATA.
+           IF WS-DATA-OK
+               EVALUATE TRUE
+                   WHEN LK-MODE-BAR
+                       CALL "GDDM" USING CHBAR, LK-LINENUM, LK-POINTS,
+                           AX, AY
+                   WHEN LK-MODE-PIE
+                       CALL "GDDM" USING CHPIE, LK-LINENUM, LK-POINTS,
+                           AX, AY
+                   WHEN OTHER
+                       CALL "GDDM" USING CHPLOT, LK-LINENUM, LK-POINTS,
+                           AX, AY
+               END-EVALUATE
+               IF LK-HARDCOPY-YES OR LK-BATCH-YES
+                   CALL "GDDM" USING HDCOPY
+               END-IF
+           END-IF.
+           IF LK-BATCH-NO
+               CALL "GDDM" USING ASREAD, ATTYPE, ATMOD, KOUNT
+               PERFORM CHECK-ATTENTION
+           END-IF.
            CALL "GDDM" USING FSTERM.
-           STOP RUN. 
\ No newline at end of file
+
+       VALIDATE-CHART-DATA.
+           MOVE "Y" TO WS-VALID-DATA.
+           IF POINTS < 1 OR POINTS > 31
+               DISPLAY "CHART: POINTS " POINTS " OUT OF RANGE 1-31"
+               MOVE "N" TO WS-VALID-DATA
+           ELSE
+               PERFORM VARYING WS-SUBSCRIPT FROM 2 BY 1
+                       UNTIL WS-SUBSCRIPT > POINTS
+                   IF AX (WS-SUBSCRIPT) <= AX (WS-SUBSCRIPT - 1)
+                       DISPLAY "CHART: X OUT OF SEQUENCE AT POINT "
+                           WS-SUBSCRIPT
+                       MOVE "N" TO WS-VALID-DATA
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-DATA-BAD
+               MOVE 12 TO WS-VALIDATION-RC
+               IF RETURN-CODE = ZERO
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       ANNOTATE-CHART.
+           IF LK-CHART-TITLE NOT = SPACES
+               CALL "GDDM" USING CHTITL, LK-CHART-TITLE
+           END-IF.
+           IF LK-X-AXIS-TITLE NOT = SPACES
+               CALL "GDDM" USING CHXLBL, LK-X-AXIS-TITLE
+           END-IF.
+           IF LK-Y-AXIS-TITLE NOT = SPACES
+               CALL "GDDM" USING CHYLBL, LK-Y-AXIS-TITLE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-TIMESTAMP (1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-TIMESTAMP (9:6) FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "CHART: UNABLE TO OPEN CHARTLOG, STATUS="
+                   WS-AUDIT-STATUS
+           ELSE
+               MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+               MOVE LK-DATA-SOURCE TO AL-DATA-SOURCE
+               MOVE LK-CHART-MODE TO AL-CHART-MODE
+               MOVE LINENUM TO AL-LINENUM
+               MOVE POINTS TO AL-POINTS
+               MOVE WS-VALIDATION-RC TO AL-VALIDATION-RC
+               MOVE WS-ATTENTION-RC TO AL-ATTENTION-RC
+               MOVE RETURN-CODE TO AL-RETURN-CODE
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       CHECK-ATTENTION.
+           IF ATTYPE < ZERO
+               DISPLAY "CHART: ASREAD DEVICE ERROR, ATTYPE=" ATTYPE
+               MOVE 24 TO WS-ATTENTION-RC
+           ELSE
+               IF KOUNT = ZERO
+                   DISPLAY "CHART: ASREAD RETURNED NO KEYSTROKE DATA"
+                   MOVE 8 TO WS-ATTENTION-RC
+               ELSE
+                   DISPLAY "CHART: ATTENTION RECEIVED, TYPE=" ATTYPE
+                       " MODIFIER=" ATMOD " COUNT=" KOUNT
+               END-IF
+           END-IF.
+           IF WS-ATTENTION-RC NOT = ZERO AND RETURN-CODE = ZERO
+               MOVE WS-ATTENTION-RC TO RETURN-CODE
+           END-IF.
