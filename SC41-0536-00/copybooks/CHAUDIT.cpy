@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    CHAUDIT    -    CHART RUN AUDIT LOG RECORD LAYOUT.
+      *    ONE RECORD WRITTEN TO CHARTLOG EACH TIME CHART RUNS, SO A
+      *    CHART'S NUMBERS CAN BE TRACED BACK AFTER THE FACT.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP               PIC X(14).
+           05  AL-DATA-SOURCE             PIC X(17).
+           05  AL-CHART-MODE              PIC X(4).
+           05  AL-LINENUM                 PIC S9(5).
+           05  AL-POINTS                  PIC S9(5).
+      *    KEPT SEPARATE SO A VALIDATION FAILURE AND AN ASREAD/DEVICE
+      *    FAILURE ON THE SAME RUN CANNOT OVERWRITE ONE ANOTHER.
+           05  AL-VALIDATION-RC           PIC S9(5).
+           05  AL-ATTENTION-RC            PIC S9(5).
+           05  AL-RETURN-CODE             PIC S9(5).
