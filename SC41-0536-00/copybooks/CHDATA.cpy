@@ -0,0 +1,31 @@
+      *****************************************************************
+      *    CHDATA    -    CHART INPUT DATA RECORD LAYOUT
+      *    ONE RECORD PER CHART RUN, KEYED BY CHART ID / CHART DATE.
+      *****************************************************************
+       01  CHART-DATA-RECORD.
+           05  CD-KEY.
+               10  CD-CHART-ID          PIC X(8).
+               10  CD-CHART-DATE         PIC X(8).
+           05  CD-LINENUM                PIC S9(5)      COMP-4.
+           05  CD-POINTS                 PIC S9(5)      COMP-4.
+      *    NOTE: THIS RECORD IS ONLY EVER POPULATED BY READ FROM
+      *    CHARTDAT, SO THE VALUE CLAUSES A DATA-DIVISION ENTRY WOULD
+      *    NORMALLY CARRY DO NOT APPLY HERE - WHATEVER IS ON DISK COMES
+      *    THROUGH AS-IS. CD-CHART-MODE/CD-HARDCOPY-FLAG DEFAULTING AND
+      *    CD-CHART-TITLE/CD-X-AXIS-TITLE/CD-Y-AXIS-TITLE BLANK-OUT ARE
+      *    APPLIED EXPLICITLY BY CHARTDRV'S LOAD-CHART-DATA AFTER THE
+      *    READ, NOT BY THIS LAYOUT.
+           05  CD-CHART-MODE              PIC X(4).
+               88  CD-MODE-LINE                         VALUE "LINE".
+               88  CD-MODE-BAR                           VALUE "BAR ".
+               88  CD-MODE-PIE                           VALUE "PIE ".
+           05  CD-CHART-TITLE             PIC X(40).
+           05  CD-X-AXIS-TITLE            PIC X(20).
+           05  CD-Y-AXIS-TITLE            PIC X(20).
+           05  CD-HARDCOPY-FLAG           PIC X.
+               88  CD-HARDCOPY-YES                       VALUE "Y".
+               88  CD-HARDCOPY-NO                         VALUE "N".
+           05  CD-X-VALUES.
+               10  CD-AX OCCURS 31 TIMES PIC S9(5)V9    COMP-3.
+           05  CD-Y-VALUES.
+               10  CD-AY OCCURS 31 TIMES PIC S9(5)V9    COMP-3.
