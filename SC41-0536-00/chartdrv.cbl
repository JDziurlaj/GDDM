@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CHARTDRV.
+      *****************************************************************
+      *    CHARTDRV IS THE FILE-DRIVEN ENTRY POINT FOR CHART: IT READS
+      *    A CHART-DATA-RECORD FROM CHARTDAT (KEYED BY CHART ID/DATE),
+      *    THEN CALLS CHART WITH THE SERIES AND OPTIONS IT FOUND. THIS
+      *    IS WHAT AN OPERATOR RUNS AT A TERMINAL AND WHAT CHARTBAT
+      *    CALLS FOR EACH DATASET IN THE NIGHTLY BATCH RUN.
+      *
+      *    CALLERS PASS THREE PARAMETERS (CL: CALL PGM(CHARTDRV)
+      *    PARM(&CHARTID &RUNMODE &RC)):
+      *      LK-CHART-ID         CD-CHART-ID TO LOOK UP IN CHARTDAT;
+      *                          SPACES DEFAULTS TO "DAILY".
+      *      LK-RUN-MODE         "BATCH" WHEN RUN UNATTENDED (TELLS
+      *                          CHART TO SKIP ASREAD AND FORCE
+      *                          HARDCOPY); ANYTHING ELSE (E.G.
+      *                          "INTER") RUNS INTERACTIVELY AS BEFORE.
+      *      LK-COMPLETION-CODE  RETURNED TO THE CALLER AS CHART'S
+      *                          RETURN-CODE (0 = OK, 8/12/24 = THE
+      *                          ASREAD/VALIDATION FAILURES CHART CAN
+      *                          REPORT, 16/20 = CHARTDRV COULD NOT
+      *                          OPEN/FIND THE DATA RECORD).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHART-DATA-FILE ASSIGN TO CHARTDAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHART-DATA-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CHDATA.
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS    PIC X(2).
+       77  WS-CHART-ID       PIC X(8).
+       77  WS-CHART-DATE     PIC X(8).
+       77  WS-CHART-MODE     PIC X(4)     VALUE "LINE".
+       77  WS-CHART-TITLE    PIC X(40).
+       77  WS-X-AXIS-TITLE   PIC X(20).
+       77  WS-Y-AXIS-TITLE   PIC X(20).
+       77  WS-HARDCOPY-FLAG  PIC X        VALUE "N".
+       77  WS-BATCH-FLAG     PIC X        VALUE "N".
+       77  WS-DATA-SOURCE    PIC X(17).
+       77  LINENUM           PIC S9(5) COMP-4.
+       77  POINTS            PIC S9(5) COMP-4.
+       01  X-ARRAY.
+           03  AX  OCCURS 31 TIMES PIC S9(5)V9 COMP-3.
+       01  Y-ARRAY.
+           03  AY  OCCURS 31 TIMES PIC S9(5)V9 COMP-3.
+       LINKAGE SECTION.
+       01  LK-CHART-ID           PIC X(8).
+       01  LK-RUN-MODE           PIC X(5).
+           88  LK-BATCH-MODE               VALUE "BATCH".
+       01  LK-COMPLETION-CODE    PIC S9(5) COMP-3.
+       PROCEDURE DIVISION USING LK-CHART-ID, LK-RUN-MODE,
+               LK-COMPLETION-CODE.
+       MAIN-ROUTINE.
+           IF LK-BATCH-MODE
+               MOVE "Y" TO WS-BATCH-FLAG
+           ELSE
+               MOVE "N" TO WS-BATCH-FLAG
+           END-IF.
+           PERFORM LOAD-CHART-DATA.
+           STRING WS-CHART-ID DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-CHART-DATE DELIMITED BY SIZE
+               INTO WS-DATA-SOURCE
+           END-STRING.
+           CALL "CHART" USING X-ARRAY, Y-ARRAY, POINTS, LINENUM,
+               WS-CHART-MODE, WS-CHART-TITLE, WS-X-AXIS-TITLE,
+               WS-Y-AXIS-TITLE, WS-HARDCOPY-FLAG, WS-DATA-SOURCE,
+               WS-BATCH-FLAG.
+           MOVE RETURN-CODE TO LK-COMPLETION-CODE.
+      *    (CHARTDRV IS CALLED IN A LOOP BY CHARTBAT, ONCE PER
+      *    DEPARTMENT DATASET, SO IT MUST RETURN CONTROL TO ITS CALLER
+      *    RATHER THAN END THE RUN UNIT - GOBACK, NOT STOP RUN, HERE
+      *    AND ON BOTH ERROR PATHS IN LOAD-CHART-DATA BELOW.)
+           GOBACK.
+
+       LOAD-CHART-DATA.
+      *    CD-CHART-DATE/WS-CHART-DATE ARE PIC X(8), SO CHARTDAT MUST
+      *    BE KEYED ON AN 8-DIGIT CCYYMMDD DATE; "DATE YYYYMMDD" IS
+      *    USED HERE (RATHER THAN THE BARE "DATE" MNEMONIC, WHICH
+      *    RETURNS ONLY A 6-DIGIT YYMMDD) SO THE KEY BUILT BELOW
+      *    ACTUALLY MATCHES THAT CONVENTION.
+           ACCEPT WS-CHART-DATE FROM DATE YYYYMMDD.
+           IF LK-CHART-ID = SPACES
+               MOVE "DAILY" TO WS-CHART-ID
+           ELSE
+               MOVE LK-CHART-ID TO WS-CHART-ID
+           END-IF.
+           OPEN INPUT CHART-DATA-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "CHARTDRV: UNABLE TO OPEN CHARTDAT, STATUS="
+                   WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 16 TO LK-COMPLETION-CODE
+               GOBACK
+           END-IF.
+           MOVE WS-CHART-ID TO CD-CHART-ID.
+           MOVE WS-CHART-DATE TO CD-CHART-DATE.
+           READ CHART-DATA-FILE KEY IS CD-KEY
+               INVALID KEY
+                   DISPLAY "CHARTDRV: NO DATA RECORD FOR " WS-CHART-ID
+                       " / " WS-CHART-DATE
+                   MOVE 20 TO RETURN-CODE
+                   MOVE 20 TO LK-COMPLETION-CODE
+                   CLOSE CHART-DATA-FILE
+                   GOBACK
+           END-READ.
+           MOVE CD-LINENUM TO LINENUM.
+           MOVE CD-POINTS TO POINTS.
+           IF CD-CHART-MODE = SPACES
+               MOVE "LINE" TO CD-CHART-MODE
+           END-IF.
+           IF CD-HARDCOPY-FLAG NOT = "Y"
+               MOVE "N" TO CD-HARDCOPY-FLAG
+           END-IF.
+           MOVE CD-CHART-MODE TO WS-CHART-MODE.
+           MOVE CD-CHART-TITLE TO WS-CHART-TITLE.
+           MOVE CD-X-AXIS-TITLE TO WS-X-AXIS-TITLE.
+           MOVE CD-Y-AXIS-TITLE TO WS-Y-AXIS-TITLE.
+           MOVE CD-HARDCOPY-FLAG TO WS-HARDCOPY-FLAG.
+           MOVE CD-X-VALUES TO X-ARRAY.
+           MOVE CD-Y-VALUES TO Y-ARRAY.
+           CLOSE CHART-DATA-FILE.
